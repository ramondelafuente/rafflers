@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  RFLCKPT.CPY                                                 *
+000400*                                                               *
+000500*  Checkpoint record for the DOMCODE-RAFFLER draw pass.  Saves  *
+000600*  enough of the running reservoir-sample state (how many       *
+000700*  entrants seen, the running ticket total, and the current     *
+000800*  running winner) that a restarted run can skip the entrant    *
+000900*  records already processed instead of rereading a huge file   *
+001000*  from the top after a mid-run abend.                          *
+001100*                                                               *
+001200*  Modification history                                        *
+001300*  ---------------------                                       *
+001400*  2026-08-08  RDF  Initial copybook.                          *
+001500*                                                               *
+001600*****************************************************************
+001700 01  RFL-CHECKPOINT-RECORD.
+001800     05  RFL-CKPT-ENTRANT-COUNT      PIC 9(07) COMP.
+001900     05  RFL-CKPT-TICKET-TOTAL       PIC 9(09) COMP.
+002000     05  RFL-CKPT-WINNER-FOUND-SW    PIC X(01).
+002100     05  RFL-CKPT-WINNER-ID          PIC X(10).
+002200     05  RFL-CKPT-WINNER-NAME        PIC X(30).
+002300     05  RFL-CKPT-WINNER-REGION      PIC X(04).
+002400     05  RFL-CKPT-WINNER-TICKETS     PIC 9(05) COMP.
+002500     05  FILLER                      PIC X(01).
