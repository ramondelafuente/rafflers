@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  RFLENT.CPY                                                  *
+000400*                                                               *
+000500*  Entrant record layout for the DOMCODE-RAFFLER participant   *
+000600*  file.  One record per person eligible to be drawn in a      *
+000700*  raffle.  RFL-TICKET-COUNT drives the weighted draw - an     *
+000800*  entrant who bought ten tickets is ten times as likely to    *
+000900*  be picked as one who bought one.                            *
+001000*                                                               *
+001100*  Modification history                                        *
+001200*  ---------------------                                       *
+001300*  2026-08-08  RDF  Initial copybook.                          *
+001400*                                                               *
+001500*****************************************************************
+001600 01  RFL-ENTRANT-RECORD.
+001700     05  RFL-ENTRANT-ID          PIC X(10).
+001800     05  RFL-ENTRANT-NAME        PIC X(30).
+001900     05  RFL-ENTRANT-REGION      PIC X(04).
+002000     05  RFL-TICKET-COUNT        PIC 9(05) COMP.
+002100     05  FILLER                  PIC X(01).
