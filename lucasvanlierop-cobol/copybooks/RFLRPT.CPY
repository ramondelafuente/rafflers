@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  RFLRPT.CPY                                                  *
+000400*                                                               *
+000500*  Audit/report record layout for the DOMCODE-RAFFLER winner   *
+000600*  report.  One record is written each time a winner is drawn, *
+000700*  giving finance a dated, file-backed record of the draw       *
+000800*  without having to trust a console DISPLAY that nobody        *
+000900*  captured.                                                    *
+001000*                                                               *
+001100*  Modification history                                        *
+001200*  ---------------------                                       *
+001300*  2026-08-08  RDF  Initial copybook.                          *
+001400*                                                               *
+001500*****************************************************************
+001600 01  RFL-REPORT-RECORD.
+001700     05  RFL-RPT-DRAW-DATE       PIC 9(08).
+001800     05  RFL-RPT-DRAW-TIME       PIC 9(08).
+001900     05  RFL-RPT-SOURCE-FILE     PIC X(50).
+002000     05  RFL-RPT-WINNER-ID       PIC X(10).
+002100     05  RFL-RPT-WINNER-NAME     PIC X(30).
+002200     05  RFL-RPT-TICKET-COUNT    PIC 9(05).
+002300     05  FILLER                  PIC X(01).
