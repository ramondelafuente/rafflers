@@ -0,0 +1,103 @@
+//RFLRAF01 JOB (ACCTNO),'DOMCODE RAFFLE RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*************************************************************
+//*                                                             *
+//*  RFLRAF01 - NIGHTLY RAFFLE DRAW CYCLE                       *
+//*                                                             *
+//*  RUNS DOMCODE-RAFFLER IMMEDIATELY BEHIND THE NIGHTLY        *
+//*  ENTRANT-EXTRACT JOB (RFLEXT01) SO EACH DEPARTMENT RAFFLE    *
+//*  IS DRAWN AS SOON AS ITS ENTRANT FILE HAS BEEN REFRESHED.    *
+//*  THE RAFFLE STEP PASSES A SINGLE MANIFEST ARGUMENT LISTING   *
+//*  THAT NIGHT'S DEPARTMENT ENTRANT FILES RATHER THAN ONE       *
+//*  ARGUMENT PER FILE, SO THE STEP CARD DOES NOT HAVE TO        *
+//*  CHANGE AS DEPARTMENTS ARE ADDED OR DROPPED.                 *
+//*                                                               *
+//*  THE RAFFLE STEP ONLY RUNS WHEN THE EXTRACT STEP ENDED        *
+//*  CLEAN (COND CHECKS THE EXTRACT STEP'S RETURN CODE), AND      *
+//*  ITS OWN RETURN CODE IS CHECKED BY STEP0300 BELOW SO AN        *
+//*  OPERATOR IS ALERTED BEFORE THE NEXT SCHEDULED RUN -           *
+//*      RC = 0   NORMAL - AT LEAST ONE WINNER DRAWN              *
+//*      RC = 4   NO RAFFLE FILES SUPPLIED                        *
+//*      RC = 8   ONE OR MORE RAFFLE FILES FAILED VALIDATION      *
+//*               (BAD PATH, EMPTY FILE) - SURVIVING FILES        *
+//*               STILL DREW A WINNER                             *
+//*                                                               *
+//*  MODIFICATION HISTORY                                        *
+//*  ---------------------                                        *
+//*  2026-08-08  RDF  INITIAL JOB - CHAINED BEHIND RFLEXT01.       *
+//*  2026-08-08  RDF  DEFINE THE ENTRANT-EXTRACT DATASET AS A      *
+//*                   KEYED VSAM CLUSTER (STEP0050) SO THE         *
+//*                   RAFFLE STEP'S INDEXED ENTRANT FILE HAS A     *
+//*                   REAL KSDS BEHIND IT, AND FIXED STEP0200'S    *
+//*                   COND TEST, WHICH HAD THE BYPASS BACKWARDS.   *
+//*  2026-08-08  RDF  CORRECTED STEP0050'S RECORDSIZE TO MATCH      *
+//*                   RFLENT.CPY'S TRUE 49-BYTE RECORD LENGTH.      *
+//*                                                               *
+//*************************************************************
+//*
+//*  STEP 0050 - (RE)BUILD THE ENTRANT-EXTRACT DATASET AS A KEYED
+//*              VSAM CLUSTER, KEYED ON THE FIRST 10 BYTES OF THE
+//*              RECORD (RFL-ENTRANT-ID IN RFLENT.CPY), SO THE
+//*              RAFFLE STEP'S ENTRANT-FILE CAN BE OPENED INDEXED
+//*              AND THE LOOKUP= ARGUMENT CAN GO STRAIGHT TO A KEY
+//*              INSTEAD OF SCANNING THE WHOLE FILE.  THE DELETE
+//*              IS HARMLESS ON A FIRST RUN - SET MAXCC BACK TO 0
+//*              SO A "DATASET NOT FOUND" ON THAT DELETE DOES NOT
+//*              FAIL THE STEP.
+//*
+//STEP0050 EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DELETE RFL.DEPT.ENTRANT.ALL CLUSTER PURGE
+    SET MAXCC = 0
+    DEFINE CLUSTER (NAME(RFL.DEPT.ENTRANT.ALL)          -
+           INDEXED                                       -
+           KEYS(10 0)                                     -
+           RECORDSIZE(49 49)                               -
+           RECORDS(5000 1000)                               -
+           VOLUMES(SYSDA))                                   -
+           DATA  (NAME(RFL.DEPT.ENTRANT.ALL.DATA))            -
+           INDEX (NAME(RFL.DEPT.ENTRANT.ALL.INDEX))
+/*
+//*
+//*  STEP 0100 - NIGHTLY ENTRANT-EXTRACT (REFRESHES THE RAFFLE
+//*              INPUT DATASETS FROM THE PAYROLL/PROMOTIONS FEED
+//*              AND REBUILDS THE MANIFEST OF FILES TO DRAW).
+//*              EXTOUT IS NOW THE KSDS STEP0050 JUST DEFINED, SO
+//*              RFLEXT01 MUST WRITE ITS RECORDS IN ASCENDING
+//*              ENTRANT-ID ORDER FOR THE INITIAL LOAD.
+//*
+//STEP0100 EXEC PGM=RFLEXT01,COND=(0,NE,STEP0050)
+//SYSOUT   DD   SYSOUT=*
+//EXTOUT   DD   DSN=RFL.DEPT.ENTRANT.ALL,DISP=OLD
+//MANIFEST DD   DSN=RFL.DEPT.MANIFEST,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//*
+//*  STEP 0200 - DRAW THE RAFFLE FOR EVERY DEPARTMENT FILE LISTED
+//*              IN THE MANIFEST THE EXTRACT STEP JUST REBUILT.
+//*              COND=(4,GE,STEP0100) SKIPS THIS STEP IF THE
+//*              EXTRACT ABENDED OR RETURNED A BAD CODE (RC OF 4 OR
+//*              HIGHER) - WE DO NOT WANT TO DRAW FROM A PARTIALLY
+//*              REFRESHED FILE.
+//*
+//STEP0200 EXEC PGM=DOMCODE-RAFFLER,
+//             PARM='MANIFEST=RFL.DEPT.MANIFEST',
+//             COND=(4,GE,STEP0100)
+//STEPLIB  DD   DSN=RFL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSERR   DD   SYSOUT=*
+//*
+//*  STEP 0300 - NOTIFY THE SCHEDULER OF A NON-ZERO RAFFLE
+//*              RETURN CODE SO AN OPERATOR PICKS UP THE
+//*              OVERNIGHT ALERT INSTEAD OF A BAD DRAW GOING
+//*              UNNOTICED UNTIL MORNING.
+//*
+//STEP0300 EXEC PGM=IEBGENER,COND=(0,EQ,STEP0200)
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+RFLRAF01 - RAFFLE STEP RETURNED A NON-ZERO CODE - SEE STEP0200
+           SYSOUT FOR DETAILS BEFORE THE NEXT SCHEDULED RUN.
+/*
+//SYSUT2   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
