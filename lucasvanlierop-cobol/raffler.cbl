@@ -1,26 +1,813 @@
-        >>source format is free
-identification division.
-    program-id. domcode-raffler.
-    author. Lucas van Lierop.
-
-data division.
-    working-storage section.
-        01 file-name pic x(50).
-procedure division.
-    display 'ready to raffle!'.
-    perform 100-initialize.
-stop run.
-
-100-initialize.
-    accept file-name from argument-value
-        on exception
-            display
-                "attempt to read beyond end of command line"
-                upon syserr
-            end-display
-        not on exception
-            display
-                "reading " file-name
-            end-display
-    end-accept.
-
+000100*****************************************************************
+000200*                                                               *
+000300*  DOMCODE-RAFFLER                                             *
+000400*                                                               *
+000500*  Picks a winner from a raffle entrant file.                  *
+000600*                                                               *
+000700*  AUTHOR:        Lucas van Lierop                             *
+000800*  INSTALLATION:  Domcode Payroll & Promotions                 *
+000900*  DATE-WRITTEN:  2026-07-04                                    *
+001000*  DATE-COMPILED: 2026-08-08                                    *
+001100*                                                               *
+001200*  MODIFICATION HISTORY                                        *
+001300*  ---------------------                                       *
+001400*  2026-08-08  RDF  Added RFLENT participant record copybook   *
+001500*                   and 3000-DRAW-WINNER to actually raffle    *
+001600*                   an entrant instead of just echoing the     *
+001700*                   command-line argument.                     *
+001800*  2026-08-08  RDF  Validate the entrant file exists and has    *
+001900*                   at least one record before drawing.         *
+002000*  2026-08-08  RDF  3000-DRAW-WINNER now weights each entrant's *
+002100*                   odds by RFL-TICKET-COUNT, using weighted    *
+002200*                   reservoir sampling in a single pass rather   *
+002300*                   than a flat count-then-pick over the file.   *
+002400*  2026-08-08  RDF  Added the REPORT-FILE audit trail - every    *
+002500*                   draw now writes a dated winner record to    *
+002600*                   FILE-NAME.RPT alongside the console DISPLAY. *
+002700*  2026-08-08  RDF  2000-PROCESS-ARGUMENTS now loops over all     *
+002800*                   command-line arguments so one run can draw    *
+002900*                   several raffle files, including a            *
+003000*                   MANIFEST= list file of raffle file names.     *
+003100*  2026-08-08  RDF  Added the FILE-NAME.EXCL exclusion list so    *
+003200*                   prior winners or ineligible staff IDs are     *
+003300*                   filtered out of the draw before weighting.    *
+003400*  2026-08-08  RDF  Added FILE-NAME.CKPT checkpoint/restart       *
+003500*                   support - the running draw state is saved    *
+003600*                   periodically so a rerun of a large entrant    *
+003700*                   file resumes instead of starting over.        *
+003800*  2026-08-08  RDF  Added FILE-NAME.POS ticket-sales reconciliation*
+003900*                   - the entrant file's ticket total is summed   *
+004000*                   and checked against the POS export total      *
+004100*                   before the draw is allowed to proceed.        *
+004200*  2026-08-08  RDF  ENTRANT-FILE is now INDEXED, keyed by          *
+004300*                   RFL-ENTRANT-ID, with ACCESS MODE DYNAMIC so   *
+004400*                   a new LOOKUP=file:id argument can go straight  *
+004500*                   to one entrant's record for a dispute call    *
+004600*                   without scanning the whole file.              *
+004700*  2026-08-08  RDF  0000-MAINLINE now sets RETURN-CODE 4 when no   *
+004800*                   raffle files were supplied on the command      *
+004900*                   line, matching the code RFLRAF01 documents.    *
+005000*  2026-08-08  RDF  The exclusion table is sorted into ascending   *
+005100*                   RFL-EXCLUSION-ID order once after it loads     *
+005200*                   (2265-SORT-EXCLUSIONS) so 3120-CHECK-EXCLUDED  *
+005300*                   can SEARCH ALL it instead of scanning it top   *
+005400*                   to bottom for every entrant record read.       *
+005500*  2026-08-08  RDF  The companion .RPT/.CKPT/.POS/.EXCL filename     *
+005600*                   fields are now cleared with MOVE SPACES before   *
+005700*                   each STRING so a shorter file name in a later    *
+005800*                   manifest entry can't retain trailing bytes       *
+005900*                   left over from a longer one.  Added NEXT to      *
+006000*                   every sequential READ ENTRANT-FILE now that      *
+006100*                   the file is DYNAMIC-access indexed - without      *
+006200*                   NEXT a bare READ is a keyed random read, not     *
+006300*                   a sequential one.  Added RFL-ENTRANT-NOT-FOUND   *
+006400*                   for consistency with the other file statuses,   *
+006500*                   and moved 1100-VALIDATE-FILE back into its       *
+006600*                   numeric place ahead of the 2000-series.          *
+006700*                                                               *
+006800*****************************************************************
+006900 IDENTIFICATION DIVISION.
+007000 PROGRAM-ID.     DOMCODE-RAFFLER.
+007100 AUTHOR.         Lucas van Lierop.
+007200 INSTALLATION.   Domcode Payroll & Promotions.
+007300 DATE-WRITTEN.   2026-07-04.
+007400 DATE-COMPILED.  2026-08-08.
+007500
+007600 ENVIRONMENT DIVISION.
+007700 INPUT-OUTPUT SECTION.
+007800 FILE-CONTROL.
+007900     SELECT ENTRANT-FILE ASSIGN DYNAMIC RFL-FILE-NAME
+008000         ORGANIZATION IS INDEXED
+008100         ACCESS MODE IS DYNAMIC
+008200         RECORD KEY IS RFL-ENTRANT-ID
+008300         FILE STATUS IS RFL-ENTRANT-STATUS.
+008400     SELECT REPORT-FILE ASSIGN DYNAMIC RFL-REPORT-FILE-NAME
+008500         ORGANIZATION IS SEQUENTIAL
+008600         FILE STATUS IS RFL-REPORT-STATUS.
+008700     SELECT MANIFEST-FILE ASSIGN DYNAMIC RFL-MANIFEST-NAME
+008800         ORGANIZATION IS LINE SEQUENTIAL
+008900         FILE STATUS IS RFL-MANIFEST-STATUS.
+009000     SELECT EXCLUSION-FILE ASSIGN DYNAMIC RFL-EXCLUSION-FILE-NAME
+009100         ORGANIZATION IS LINE SEQUENTIAL
+009200         FILE STATUS IS RFL-EXCLUSION-STATUS.
+009300     SELECT CHECKPOINT-FILE ASSIGN DYNAMIC
+009400         RFL-CHECKPOINT-FILE-NAME
+009500         ORGANIZATION IS SEQUENTIAL
+009600         FILE STATUS IS RFL-CHECKPOINT-STATUS.
+009700     SELECT POS-FILE ASSIGN DYNAMIC RFL-POS-FILE-NAME
+009800         ORGANIZATION IS LINE SEQUENTIAL
+009900         FILE STATUS IS RFL-POS-STATUS.
+010000
+010100 DATA DIVISION.
+010200 FILE SECTION.
+010300 FD  ENTRANT-FILE
+010400     LABEL RECORDS ARE STANDARD.
+010500     COPY RFLENT.CPY.
+010600
+010700 FD  REPORT-FILE
+010800     LABEL RECORDS ARE STANDARD.
+010900     COPY RFLRPT.CPY.
+011000
+011100 FD  MANIFEST-FILE.
+011200 01  RFL-MANIFEST-RECORD         PIC X(50).
+011300
+011400 FD  EXCLUSION-FILE.
+011500 01  RFL-EXCLUSION-RECORD        PIC X(10).
+011600
+011700 FD  CHECKPOINT-FILE
+011800     LABEL RECORDS ARE STANDARD.
+011900     COPY RFLCKPT.CPY.
+012000
+012100 FD  POS-FILE.
+012200 01  RFL-POS-RECORD              PIC 9(09).
+012300
+012400 WORKING-STORAGE SECTION.
+012500*----------------------------------------------------------------*
+012600*    COMMAND-LINE / FILE NAME FIELDS                             *
+012700*----------------------------------------------------------------*
+012800 01  RFL-FILE-NAME               PIC X(50).
+012900 01  RFL-REPORT-FILE-NAME        PIC X(54).
+013000 01  RFL-MANIFEST-NAME           PIC X(50).
+013100 01  RFL-MANIFEST-TAG            PIC X(09) VALUE 'MANIFEST='.
+013200 01  RFL-LOOKUP-TAG              PIC X(07) VALUE 'LOOKUP='.
+013300 01  RFL-LOOKUP-ARG              PIC X(43).
+013400 01  RFL-LOOKUP-FILE             PIC X(43).
+013500 01  RFL-LOOKUP-ID               PIC X(10).
+013600 01  RFL-EXCLUSION-FILE-NAME     PIC X(55).
+013700 01  RFL-CHECKPOINT-FILE-NAME    PIC X(55).
+013800 01  RFL-POS-FILE-NAME           PIC X(54).
+013900
+014000*----------------------------------------------------------------*
+014100*    FILE STATUS AND SWITCHES                                    *
+014200*----------------------------------------------------------------*
+014300 77  RFL-ENTRANT-STATUS          PIC X(02).
+014400     88  RFL-ENTRANT-OK          VALUE '00'.
+014500     88  RFL-ENTRANT-NOT-FOUND   VALUE '35'.
+014600     88  RFL-ENTRANT-EOF         VALUE '10'.
+014700
+014800 77  RFL-REPORT-STATUS           PIC X(02).
+014900     88  RFL-REPORT-OK           VALUE '00'.
+015000     88  RFL-REPORT-NOT-FOUND    VALUE '35'.
+015100
+015200 77  RFL-MANIFEST-STATUS         PIC X(02).
+015300     88  RFL-MANIFEST-OK         VALUE '00'.
+015400     88  RFL-MANIFEST-NOT-FOUND  VALUE '35'.
+015500
+015600 77  RFL-EXCLUSION-STATUS        PIC X(02).
+015700     88  RFL-EXCLUSION-OK        VALUE '00'.
+015800     88  RFL-EXCLUSION-NOT-FOUND VALUE '35'.
+015900
+016000 77  RFL-CHECKPOINT-STATUS       PIC X(02).
+016100     88  RFL-CHECKPOINT-OK       VALUE '00'.
+016200     88  RFL-CHECKPOINT-NOT-FOUND VALUE '35'.
+016300
+016400 77  RFL-POS-STATUS              PIC X(02).
+016500     88  RFL-POS-OK              VALUE '00'.
+016600     88  RFL-POS-NOT-FOUND       VALUE '35'.
+016700
+016800 77  RFL-EOF-SWITCH              PIC X(01) VALUE 'N'.
+016900     88  RFL-AT-END              VALUE 'Y'.
+017000
+017100 77  RFL-MANIFEST-EOF-SW         PIC X(01) VALUE 'N'.
+017200     88  RFL-MANIFEST-AT-END     VALUE 'Y'.
+017300
+017400 77  RFL-EXCLUSION-EOF-SW        PIC X(01) VALUE 'N'.
+017500     88  RFL-EXCLUSION-AT-END    VALUE 'Y'.
+017600
+017700 77  RFL-FILE-VALID-SW           PIC X(01) VALUE 'N'.
+017800     88  RFL-FILE-VALID          VALUE 'Y'.
+017900
+018000 77  RFL-MORE-ARGS-SW            PIC X(01) VALUE 'Y'.
+018100     88  RFL-NO-MORE-ARGS        VALUE 'N'.
+018200
+018300 77  RFL-ANY-FAILURE-SW          PIC X(01) VALUE 'N'.
+018400     88  RFL-ANY-FAILURE         VALUE 'Y'.
+018500
+018600 77  RFL-FILES-SUPPLIED-COUNT    PIC 9(05) COMP VALUE ZERO.
+018700
+018800 77  RFL-RECONCILE-MISMATCH-SW   PIC X(01) VALUE 'N'.
+018900     88  RFL-RECONCILE-MISMATCH  VALUE 'Y'.
+019000
+019100*----------------------------------------------------------------*
+019200*    TICKET SALES RECONCILIATION WORK AREAS                      *
+019300*----------------------------------------------------------------*
+019400 77  RFL-RECONCILE-TOTAL         PIC 9(09) COMP VALUE ZERO.
+019500
+019600*----------------------------------------------------------------*
+019700*    WINNER SELECTION WORK AREAS                                 *
+019800*----------------------------------------------------------------*
+019900     COPY RFLENT.CPY REPLACING
+020000         ==RFL-ENTRANT-RECORD== BY ==RFL-WINNER-RECORD==
+020100         ==RFL-ENTRANT-ID==     BY ==RFL-WINNER-ID==
+020200         ==RFL-ENTRANT-NAME==   BY ==RFL-WINNER-NAME==
+020300         ==RFL-ENTRANT-REGION== BY ==RFL-WINNER-REGION==
+020400         ==RFL-TICKET-COUNT==   BY ==RFL-WINNER-TICKETS==.
+020500
+020600 77  RFL-ENTRANT-COUNT           PIC 9(07) COMP VALUE ZERO.
+020700 77  RFL-WINNER-FOUND-SW         PIC X(01) VALUE 'N'.
+020800     88  RFL-WINNER-FOUND        VALUE 'Y'.
+020900 77  RFL-RANDOM-FRACTION         USAGE COMP-2 VALUE ZERO.
+021000 77  RFL-TICKET-TOTAL            PIC 9(09) COMP VALUE ZERO.
+021100
+021200*----------------------------------------------------------------*
+021300*    CHECKPOINT/RESTART WORK AREAS                               *
+021400*----------------------------------------------------------------*
+021500 77  RFL-CHECKPOINT-INTERVAL     PIC 9(05) COMP VALUE 1000.
+021600 77  RFL-CKPT-QUOTIENT           PIC 9(07) COMP VALUE ZERO.
+021700 77  RFL-CKPT-REMAINDER          PIC 9(05) COMP VALUE ZERO.
+021800
+021900*----------------------------------------------------------------*
+022000*    EXCLUSION-LIST WORK AREAS                                   *
+022100*----------------------------------------------------------------*
+022200 77  RFL-EXCLUSION-COUNT         PIC 9(05) COMP VALUE ZERO.
+022300 77  RFL-MAX-EXCLUSIONS          PIC 9(05) COMP VALUE 5000.
+022400 77  RFL-ENTRANT-EXCLUDED-SW     PIC X(01) VALUE 'N'.
+022500     88  RFL-ENTRANT-EXCLUDED    VALUE 'Y'.
+022600
+022700*----------------------------------------------------------------*
+022800*    EXCLUSION-LIST SORT WORK AREAS - the table is sorted into   *
+022900*    ascending RFL-EXCLUSION-ID order once, right after it is    *
+023000*    loaded, so 3120-CHECK-EXCLUDED below can binary-search it   *
+023100*    with SEARCH ALL instead of scanning it top to bottom for    *
+023200*    every entrant record the draw reads.                       *
+023300*----------------------------------------------------------------*
+023400 77  RFL-SORT-I                  PIC 9(05) COMP VALUE ZERO.
+023500 77  RFL-SORT-LIMIT              PIC 9(05) COMP VALUE ZERO.
+023600 77  RFL-SORT-SWAPPED-SW         PIC X(01) VALUE 'N'.
+023700     88  RFL-SORT-SWAPPED       VALUE 'Y'.
+023800 77  RFL-SORT-TEMP-ID            PIC X(10).
+023900
+024000 01  RFL-EXCLUSION-TABLE.
+024100     05  RFL-EXCLUSION-ENTRY     OCCURS 1 TO 5000 TIMES
+024200             DEPENDING ON RFL-EXCLUSION-COUNT
+024300             ASCENDING KEY IS RFL-EXCLUSION-ID
+024400             INDEXED BY RFL-EXCLUSION-INDEX.
+024500         10  RFL-EXCLUSION-ID    PIC X(10).
+024600
+024700 PROCEDURE DIVISION.
+024800*****************************************************************
+024900*  0000-MAINLINE                                                *
+025000*****************************************************************
+025100 0000-MAINLINE.
+025200     DISPLAY 'READY TO RAFFLE!'.
+025300     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+025400     PERFORM 2000-PROCESS-ARGUMENTS
+025500         THRU 2000-PROCESS-ARGUMENTS-EXIT
+025600         UNTIL RFL-NO-MORE-ARGS.
+025700     IF RFL-ANY-FAILURE
+025800         MOVE 8 TO RETURN-CODE
+025900     ELSE
+026000         IF RFL-FILES-SUPPLIED-COUNT = ZERO
+026100             DISPLAY 'NO RAFFLE FILES SUPPLIED' UPON SYSERR
+026200             MOVE 4 TO RETURN-CODE
+026300         END-IF
+026400     END-IF.
+026500     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT.
+026600     STOP RUN.
+026700
+026800*****************************************************************
+026900*  1000-INITIALIZE - reset the run switches before the argument  *
+027000*                    loop below picks up the first raffle file   *
+027100*****************************************************************
+027200 1000-INITIALIZE.
+027300     MOVE 'Y' TO RFL-MORE-ARGS-SW.
+027400     MOVE 'N' TO RFL-ANY-FAILURE-SW.
+027500     MOVE ZERO TO RFL-FILES-SUPPLIED-COUNT.
+027600 1000-INITIALIZE-EXIT.
+027700     EXIT.
+027800
+027900*****************************************************************
+028000*  1100-VALIDATE-FILE - confirm the entrant file opens and has    *
+028100*                       at least one record before we draw from   *
+028200*                       it - a bad path or an empty file should    *
+028300*                       stop us here, not blow up mid-draw.        *
+028400*****************************************************************
+028500 1100-VALIDATE-FILE.
+028600     OPEN INPUT ENTRANT-FILE.
+028700     IF RFL-ENTRANT-NOT-FOUND
+028800         DISPLAY
+028900             'FILE NOT FOUND: ' RFL-FILE-NAME
+029000             UPON SYSERR
+029100     ELSE
+029200         READ ENTRANT-FILE NEXT
+029300             AT END
+029400                 DISPLAY
+029500                     'FILE HAS ZERO ENTRANTS: ' RFL-FILE-NAME
+029600                     UPON SYSERR
+029700             NOT AT END
+029800                 MOVE 'Y' TO RFL-FILE-VALID-SW
+029900         END-READ
+030000         CLOSE ENTRANT-FILE
+030100     END-IF.
+030200 1100-VALIDATE-FILE-EXIT.
+030300     EXIT.
+030400
+030500*****************************************************************
+030600*  2000-PROCESS-ARGUMENTS - pick up the next command-line value  *
+030700*                           and treat it either as a manifest of *
+030800*                           raffle file names (MANIFEST=...) or  *
+030900*                           as a single raffle file to draw, so  *
+031000*                           one invocation can run several       *
+031100*                           department raffles back to back.     *
+031200*****************************************************************
+031300 2000-PROCESS-ARGUMENTS.
+031400     MOVE SPACES TO RFL-FILE-NAME.
+031500     ACCEPT RFL-FILE-NAME FROM ARGUMENT-VALUE
+031600         ON EXCEPTION
+031700             MOVE 'N' TO RFL-MORE-ARGS-SW
+031800         NOT ON EXCEPTION
+031900             DISPLAY 'READING ' RFL-FILE-NAME
+032000     END-ACCEPT.
+032100     IF RFL-MORE-ARGS-SW = 'Y' AND RFL-FILE-NAME NOT = SPACES
+032200         IF RFL-FILE-NAME(1:9) = RFL-MANIFEST-TAG
+032300             PERFORM 2100-PROCESS-MANIFEST
+032400                 THRU 2100-PROCESS-MANIFEST-EXIT
+032500         ELSE
+032600             IF RFL-FILE-NAME(1:7) = RFL-LOOKUP-TAG
+032700                 PERFORM 2300-PROCESS-LOOKUP
+032800                     THRU 2300-PROCESS-LOOKUP-EXIT
+032900             ELSE
+033000                 PERFORM 2200-PROCESS-ONE-FILE
+033100                     THRU 2200-PROCESS-ONE-FILE-EXIT
+033200             END-IF
+033300         END-IF
+033400     END-IF.
+033500 2000-PROCESS-ARGUMENTS-EXIT.
+033600     EXIT.
+033700
+033800*****************************************************************
+033900*  2100-PROCESS-MANIFEST - RFL-FILE-NAME is a MANIFEST=filename  *
+034000*                          argument; draw once for every raffle  *
+034100*                          file name listed, one per line, in    *
+034200*                          that manifest file.                   *
+034300*****************************************************************
+034400 2100-PROCESS-MANIFEST.
+034500     MOVE RFL-FILE-NAME(10:41) TO RFL-MANIFEST-NAME.
+034600     MOVE 'N' TO RFL-MANIFEST-EOF-SW.
+034700     OPEN INPUT MANIFEST-FILE.
+034800     IF RFL-MANIFEST-NOT-FOUND
+034900         DISPLAY
+035000             'MANIFEST FILE NOT FOUND: ' RFL-MANIFEST-NAME
+035100             UPON SYSERR
+035200         MOVE 'Y' TO RFL-ANY-FAILURE-SW
+035300     ELSE
+035400         PERFORM 2110-PROCESS-ONE-MANIFEST-LINE
+035500             THRU 2110-PROCESS-ONE-MANIFEST-LINE-EXIT
+035600             UNTIL RFL-MANIFEST-AT-END
+035700         CLOSE MANIFEST-FILE
+035800     END-IF.
+035900 2100-PROCESS-MANIFEST-EXIT.
+036000     EXIT.
+036100
+036200 2110-PROCESS-ONE-MANIFEST-LINE.
+036300     READ MANIFEST-FILE
+036400         AT END
+036500             MOVE 'Y' TO RFL-MANIFEST-EOF-SW
+036600             GO TO 2110-PROCESS-ONE-MANIFEST-LINE-EXIT
+036700     END-READ.
+036800     IF RFL-MANIFEST-RECORD NOT = SPACES
+036900         MOVE RFL-MANIFEST-RECORD TO RFL-FILE-NAME
+037000         PERFORM 2200-PROCESS-ONE-FILE
+037100             THRU 2200-PROCESS-ONE-FILE-EXIT
+037200     END-IF.
+037300 2110-PROCESS-ONE-MANIFEST-LINE-EXIT.
+037400     EXIT.
+037500
+037600*****************************************************************
+037700*  2200-PROCESS-ONE-FILE - validate and, if it checks out, draw  *
+037800*                         a winner from the raffle file named in *
+037900*                         RFL-FILE-NAME.                         *
+038000*****************************************************************
+038100 2200-PROCESS-ONE-FILE.
+038200     ADD 1 TO RFL-FILES-SUPPLIED-COUNT.
+038300     MOVE 'N' TO RFL-FILE-VALID-SW.
+038400     MOVE SPACES TO RFL-REPORT-FILE-NAME.
+038500     STRING RFL-FILE-NAME DELIMITED BY SPACE
+038600         '.RPT' DELIMITED BY SIZE
+038700         INTO RFL-REPORT-FILE-NAME
+038800     END-STRING.
+038900     MOVE SPACES TO RFL-CHECKPOINT-FILE-NAME.
+039000     STRING RFL-FILE-NAME DELIMITED BY SPACE
+039100         '.CKPT' DELIMITED BY SIZE
+039200         INTO RFL-CHECKPOINT-FILE-NAME
+039300     END-STRING.
+039400     MOVE SPACES TO RFL-POS-FILE-NAME.
+039500     STRING RFL-FILE-NAME DELIMITED BY SPACE
+039600         '.POS' DELIMITED BY SIZE
+039700         INTO RFL-POS-FILE-NAME
+039800     END-STRING.
+039900     PERFORM 1100-VALIDATE-FILE
+040000         THRU 1100-VALIDATE-FILE-EXIT.
+040100     IF RFL-FILE-VALID
+040200         PERFORM 2270-RECONCILE-TOTALS
+040300             THRU 2270-RECONCILE-TOTALS-EXIT
+040400         IF RFL-RECONCILE-MISMATCH
+040500             MOVE 'Y' TO RFL-ANY-FAILURE-SW
+040600         ELSE
+040700             PERFORM 2250-LOAD-EXCLUSIONS
+040800                 THRU 2250-LOAD-EXCLUSIONS-EXIT
+040900             PERFORM 3000-DRAW-WINNER THRU 3000-DRAW-WINNER-EXIT
+041000         END-IF
+041100     ELSE
+041200         MOVE 'Y' TO RFL-ANY-FAILURE-SW
+041300     END-IF.
+041400 2200-PROCESS-ONE-FILE-EXIT.
+041500     EXIT.
+041600
+041700*****************************************************************
+041800*  2250-LOAD-EXCLUSIONS - read the companion FILE-NAME.EXCL list  *
+041900*                         of ineligible entrant IDs (prior        *
+042000*                         winners, contest staff) into a table    *
+042100*                         the draw can check against.  The list   *
+042200*                         is optional - a missing file just means *
+042300*                         nobody is excluded for this raffle.     *
+042400*****************************************************************
+042500 2250-LOAD-EXCLUSIONS.
+042600     MOVE ZERO TO RFL-EXCLUSION-COUNT.
+042700     MOVE 'N' TO RFL-EXCLUSION-EOF-SW.
+042800     MOVE SPACES TO RFL-EXCLUSION-FILE-NAME.
+042900     STRING RFL-FILE-NAME DELIMITED BY SPACE
+043000         '.EXCL' DELIMITED BY SIZE
+043100         INTO RFL-EXCLUSION-FILE-NAME
+043200     END-STRING.
+043300     OPEN INPUT EXCLUSION-FILE.
+043400     IF RFL-EXCLUSION-OK
+043500         PERFORM 2260-LOAD-ONE-EXCLUSION
+043600             THRU 2260-LOAD-ONE-EXCLUSION-EXIT
+043700             UNTIL RFL-EXCLUSION-AT-END
+043800                 OR RFL-EXCLUSION-COUNT = RFL-MAX-EXCLUSIONS
+043900         CLOSE EXCLUSION-FILE
+044000         IF RFL-EXCLUSION-COUNT > 1
+044100             PERFORM 2265-SORT-EXCLUSIONS
+044200                 THRU 2265-SORT-EXCLUSIONS-EXIT
+044300         END-IF
+044400     END-IF.
+044500 2250-LOAD-EXCLUSIONS-EXIT.
+044600     EXIT.
+044700
+044800 2260-LOAD-ONE-EXCLUSION.
+044900     READ EXCLUSION-FILE
+045000         AT END
+045100             MOVE 'Y' TO RFL-EXCLUSION-EOF-SW
+045200             GO TO 2260-LOAD-ONE-EXCLUSION-EXIT
+045300     END-READ.
+045400     IF RFL-EXCLUSION-RECORD NOT = SPACES
+045500         ADD 1 TO RFL-EXCLUSION-COUNT
+045600         MOVE RFL-EXCLUSION-RECORD
+045700             TO RFL-EXCLUSION-ID(RFL-EXCLUSION-COUNT)
+045800     END-IF.
+045900 2260-LOAD-ONE-EXCLUSION-EXIT.
+046000     EXIT.
+046100
+046200*****************************************************************
+046300*  2265-SORT-EXCLUSIONS - bubble-sort the exclusion table into    *
+046400*                         ascending RFL-EXCLUSION-ID order so      *
+046500*                         3120-CHECK-EXCLUDED can use SEARCH ALL   *
+046600*                         (binary search) instead of a linear      *
+046700*                         scan on every entrant record read.        *
+046800*****************************************************************
+046900 2265-SORT-EXCLUSIONS.
+047000     MOVE 'Y' TO RFL-SORT-SWAPPED-SW.
+047100     PERFORM 2266-SORT-ONE-PASS
+047200         THRU 2266-SORT-ONE-PASS-EXIT
+047300         UNTIL NOT RFL-SORT-SWAPPED.
+047400 2265-SORT-EXCLUSIONS-EXIT.
+047500     EXIT.
+047600
+047700 2266-SORT-ONE-PASS.
+047800     MOVE 'N' TO RFL-SORT-SWAPPED-SW.
+047900     MOVE 1 TO RFL-SORT-I.
+048000     SUBTRACT 1 FROM RFL-EXCLUSION-COUNT GIVING RFL-SORT-LIMIT.
+048100     PERFORM 2267-SORT-COMPARE-SWAP
+048200         THRU 2267-SORT-COMPARE-SWAP-EXIT
+048300         RFL-SORT-LIMIT TIMES.
+048400 2266-SORT-ONE-PASS-EXIT.
+048500     EXIT.
+048600
+048700 2267-SORT-COMPARE-SWAP.
+048800     IF RFL-EXCLUSION-ID(RFL-SORT-I) >
+048900             RFL-EXCLUSION-ID(RFL-SORT-I + 1)
+049000         MOVE RFL-EXCLUSION-ID(RFL-SORT-I) TO RFL-SORT-TEMP-ID
+049100         MOVE RFL-EXCLUSION-ID(RFL-SORT-I + 1)
+049200             TO RFL-EXCLUSION-ID(RFL-SORT-I)
+049300         MOVE RFL-SORT-TEMP-ID
+049400             TO RFL-EXCLUSION-ID(RFL-SORT-I + 1)
+049500         MOVE 'Y' TO RFL-SORT-SWAPPED-SW
+049600     END-IF.
+049700     ADD 1 TO RFL-SORT-I.
+049800 2267-SORT-COMPARE-SWAP-EXIT.
+049900     EXIT.
+050000
+050100*****************************************************************
+050200*  2270-RECONCILE-TOTALS - cross-check the entrant file's ticket  *
+050300*                          count against the companion            *
+050400*                          FILE-NAME.POS point-of-sale export      *
+050500*                          total before we let the draw proceed.  *
+050600*                          No POS export for this file means      *
+050700*                          there is nothing to reconcile against,  *
+050800*                          so the draw proceeds unchecked.         *
+050900*****************************************************************
+051000 2270-RECONCILE-TOTALS.
+051100     MOVE 'N' TO RFL-RECONCILE-MISMATCH-SW.
+051200     OPEN INPUT POS-FILE.
+051300     IF RFL-POS-OK
+051400         READ POS-FILE
+051500             AT END
+051600                 CONTINUE
+051700             NOT AT END
+051800                 PERFORM 2280-SUM-TICKET-SALES
+051900                     THRU 2280-SUM-TICKET-SALES-EXIT
+052000                 IF RFL-RECONCILE-TOTAL NOT = RFL-POS-RECORD
+052100                     DISPLAY 'TICKET TOTAL MISMATCH FOR '
+052200                         RFL-FILE-NAME UPON SYSERR
+052300                     DISPLAY '  ENTRANT FILE TOTAL: '
+052400                         RFL-RECONCILE-TOTAL
+052500                         '   POS EXPORT TOTAL: '
+052600                         RFL-POS-RECORD
+052700                         UPON SYSERR
+052800                     MOVE 'Y' TO RFL-RECONCILE-MISMATCH-SW
+052900                 END-IF
+053000         END-READ
+053100         CLOSE POS-FILE
+053200     END-IF.
+053300 2270-RECONCILE-TOTALS-EXIT.
+053400     EXIT.
+053500
+053600*****************************************************************
+053700*  2280-SUM-TICKET-SALES - a read-only pre-pass over the entrant   *
+053800*                          file totalling RFL-TICKET-COUNT so      *
+053900*                          that total can be checked against the   *
+054000*                          POS export before any weighting or      *
+054100*                          drawing happens.                        *
+054200*****************************************************************
+054300 2280-SUM-TICKET-SALES.
+054400     MOVE ZERO TO RFL-RECONCILE-TOTAL.
+054500     MOVE 'N' TO RFL-EOF-SWITCH.
+054600     OPEN INPUT ENTRANT-FILE.
+054700     PERFORM 2290-SUM-ONE-RECORD
+054800         THRU 2290-SUM-ONE-RECORD-EXIT
+054900         UNTIL RFL-AT-END.
+055000     CLOSE ENTRANT-FILE.
+055100 2280-SUM-TICKET-SALES-EXIT.
+055200     EXIT.
+055300
+055400 2290-SUM-ONE-RECORD.
+055500     READ ENTRANT-FILE NEXT
+055600         AT END
+055700             MOVE 'Y' TO RFL-EOF-SWITCH
+055800             GO TO 2290-SUM-ONE-RECORD-EXIT
+055900     END-READ.
+056000     ADD RFL-TICKET-COUNT TO RFL-RECONCILE-TOTAL.
+056100 2290-SUM-ONE-RECORD-EXIT.
+056200     EXIT.
+056300
+056400*****************************************************************
+056500*  2300-PROCESS-LOOKUP - RFL-FILE-NAME is a LOOKUP=file:id        *
+056600*                        argument - go straight to the named      *
+056700*                        entrant by key instead of scanning the   *
+056800*                        whole file, the way we confirm a single  *
+056900*                        disputed ticket count when an employee    *
+057000*                        calls in, without a full sequential pass. *
+057100*****************************************************************
+057200 2300-PROCESS-LOOKUP.
+057300     ADD 1 TO RFL-FILES-SUPPLIED-COUNT.
+057400     MOVE RFL-FILE-NAME(8:43) TO RFL-LOOKUP-ARG.
+057500     MOVE SPACES TO RFL-LOOKUP-FILE.
+057600     MOVE SPACES TO RFL-LOOKUP-ID.
+057700     UNSTRING RFL-LOOKUP-ARG DELIMITED BY ':'
+057800         INTO RFL-LOOKUP-FILE RFL-LOOKUP-ID
+057900     END-UNSTRING.
+058000     MOVE RFL-LOOKUP-FILE TO RFL-FILE-NAME.
+058100     OPEN INPUT ENTRANT-FILE.
+058200     IF RFL-ENTRANT-NOT-FOUND
+058300         DISPLAY 'FILE NOT FOUND: ' RFL-FILE-NAME UPON SYSERR
+058400         MOVE 'Y' TO RFL-ANY-FAILURE-SW
+058500     ELSE
+058600         MOVE RFL-LOOKUP-ID TO RFL-ENTRANT-ID
+058700         READ ENTRANT-FILE KEY IS RFL-ENTRANT-ID
+058800             INVALID KEY
+058900                 DISPLAY 'ENTRANT ID NOT FOUND: ' RFL-LOOKUP-ID
+059000                     UPON SYSERR
+059100                 MOVE 'Y' TO RFL-ANY-FAILURE-SW
+059200             NOT INVALID KEY
+059300                 DISPLAY 'ENTRANT ' RFL-ENTRANT-ID ' '
+059400                     RFL-ENTRANT-NAME ' HAS '
+059500                     RFL-TICKET-COUNT ' TICKETS'
+059600         END-READ
+059700         CLOSE ENTRANT-FILE
+059800     END-IF.
+059900 2300-PROCESS-LOOKUP-EXIT.
+060000     EXIT.
+060100
+060200*****************************************************************
+060300*  3000-DRAW-WINNER - weighted single-pass draw over the entrant  *
+060400*                     file.  Each entrant's odds of winning are  *
+060500*                     proportional to RFL-TICKET-COUNT, using    *
+060600*                     weighted reservoir sampling so the whole    *
+060700*                     file is read only once - an entrant with   *
+060800*                     ten tickets is ten times as likely to be    *
+060900*                     kept as the running winner as one with one. *
+061000*                     A checkpoint of the running state is saved  *
+061100*                     every RFL-CHECKPOINT-INTERVAL records so a  *
+061200*                     rerun of a large file can resume instead of  *
+061300*                     starting the draw over from record one.     *
+061400*****************************************************************
+061500 3000-DRAW-WINNER.
+061600     MOVE ZERO TO RFL-ENTRANT-COUNT.
+061700     MOVE ZERO TO RFL-TICKET-TOTAL.
+061800     MOVE 'N' TO RFL-WINNER-FOUND-SW.
+061900     MOVE 'N' TO RFL-EOF-SWITCH.
+062000     OPEN INPUT ENTRANT-FILE.
+062100     PERFORM 3050-RESUME-FROM-CHECKPOINT
+062200         THRU 3050-RESUME-FROM-CHECKPOINT-EXIT.
+062300     PERFORM 3100-CONSIDER-ONE-ENTRANT
+062400         THRU 3100-CONSIDER-ONE-ENTRANT-EXIT
+062500         UNTIL RFL-AT-END.
+062600     CLOSE ENTRANT-FILE.
+062700     PERFORM 3500-CLEAR-CHECKPOINT
+062800         THRU 3500-CLEAR-CHECKPOINT-EXIT.
+062900     IF RFL-WINNER-FOUND
+063000         PERFORM 3300-ANNOUNCE-WINNER
+063100             THRU 3300-ANNOUNCE-WINNER-EXIT
+063200         PERFORM 3400-WRITE-AUDIT-RECORD
+063300             THRU 3400-WRITE-AUDIT-RECORD-EXIT
+063400     ELSE
+063500         DISPLAY 'NO ENTRANTS FOUND - NOTHING TO DRAW'
+063600     END-IF.
+063700 3000-DRAW-WINNER-EXIT.
+063800     EXIT.
+063900
+064000*****************************************************************
+064100*  3050-RESUME-FROM-CHECKPOINT - if a prior run left a checkpoint *
+064200*                                record behind, restore the       *
+064300*                                running reservoir state from it   *
+064400*                                and fast-forward ENTRANT-FILE     *
+064500*                                past the records already seen     *
+064600*                                instead of re-scoring them.       *
+064700*****************************************************************
+064800 3050-RESUME-FROM-CHECKPOINT.
+064900     OPEN INPUT CHECKPOINT-FILE.
+065000     IF RFL-CHECKPOINT-OK
+065100         READ CHECKPOINT-FILE
+065200             AT END
+065300                 CONTINUE
+065400             NOT AT END
+065500                 MOVE RFL-CKPT-ENTRANT-COUNT TO RFL-ENTRANT-COUNT
+065600                 MOVE RFL-CKPT-TICKET-TOTAL  TO RFL-TICKET-TOTAL
+065700                 MOVE RFL-CKPT-WINNER-FOUND-SW
+065800                     TO RFL-WINNER-FOUND-SW
+065900                 MOVE RFL-CKPT-WINNER-ID     TO RFL-WINNER-ID
+066000                 MOVE RFL-CKPT-WINNER-NAME   TO RFL-WINNER-NAME
+066100                 MOVE RFL-CKPT-WINNER-REGION TO RFL-WINNER-REGION
+066200                 MOVE RFL-CKPT-WINNER-TICKETS
+066300                     TO RFL-WINNER-TICKETS
+066400                 PERFORM 3060-SKIP-ONE-PROCESSED-RECORD
+066500                     THRU 3060-SKIP-ONE-PROCESSED-RECORD-EXIT
+066600                     RFL-ENTRANT-COUNT TIMES
+066700         END-READ
+066800         CLOSE CHECKPOINT-FILE
+066900     END-IF.
+067000 3050-RESUME-FROM-CHECKPOINT-EXIT.
+067100     EXIT.
+067200
+067300*****************************************************************
+067400*  3060-SKIP-ONE-PROCESSED-RECORD - discard one ENTRANT-FILE       *
+067500*                                   record already reflected in    *
+067600*                                   the restored checkpoint state. *
+067700*****************************************************************
+067800 3060-SKIP-ONE-PROCESSED-RECORD.
+067900     READ ENTRANT-FILE NEXT
+068000         AT END
+068100             MOVE 'Y' TO RFL-EOF-SWITCH
+068200     END-READ.
+068300 3060-SKIP-ONE-PROCESSED-RECORD-EXIT.
+068400     EXIT.
+068500
+068600*****************************************************************
+068700*  3100-CONSIDER-ONE-ENTRANT - read the next record and give it   *
+068800*                              its weighted chance of becoming   *
+068900*                              the running winner.  An entrant   *
+069000*                              with zero tickets is ineligible    *
+069100*                              and is skipped.                    *
+069200*****************************************************************
+069300 3100-CONSIDER-ONE-ENTRANT.
+069400     READ ENTRANT-FILE NEXT
+069500         AT END
+069600             MOVE 'Y' TO RFL-EOF-SWITCH
+069700             GO TO 3100-CONSIDER-ONE-ENTRANT-EXIT
+069800     END-READ.
+069900     ADD 1 TO RFL-ENTRANT-COUNT.
+070000     PERFORM 3120-CHECK-EXCLUDED THRU 3120-CHECK-EXCLUDED-EXIT.
+070100     IF NOT RFL-ENTRANT-EXCLUDED
+070200         IF RFL-TICKET-COUNT > ZERO
+070300             ADD RFL-TICKET-COUNT TO RFL-TICKET-TOTAL
+070400             COMPUTE RFL-RANDOM-FRACTION = FUNCTION RANDOM
+070500             IF RFL-RANDOM-FRACTION <
+070600                     (RFL-TICKET-COUNT / RFL-TICKET-TOTAL)
+070700                 MOVE RFL-ENTRANT-RECORD TO RFL-WINNER-RECORD
+070800                 MOVE 'Y' TO RFL-WINNER-FOUND-SW
+070900             END-IF
+071000         END-IF
+071100     END-IF.
+071200     DIVIDE RFL-ENTRANT-COUNT BY RFL-CHECKPOINT-INTERVAL
+071300         GIVING RFL-CKPT-QUOTIENT
+071400         REMAINDER RFL-CKPT-REMAINDER.
+071500     IF RFL-CKPT-REMAINDER = ZERO
+071600         PERFORM 3150-WRITE-CHECKPOINT
+071700             THRU 3150-WRITE-CHECKPOINT-EXIT
+071800     END-IF.
+071900 3100-CONSIDER-ONE-ENTRANT-EXIT.
+072000     EXIT.
+072100
+072200*****************************************************************
+072300*  3120-CHECK-EXCLUDED - look the current entrant's ID up in the  *
+072400*                        exclusion table loaded by 2250 above.    *
+072500*                        The table is kept in ascending           *
+072600*                        RFL-EXCLUSION-ID order (sorted once by    *
+072700*                        2265-SORT-EXCLUSIONS right after it is    *
+072800*                        loaded) so SEARCH ALL can binary-search   *
+072900*                        it instead of a linear scan for every     *
+073000*                        entrant record the draw reads.            *
+073100*****************************************************************
+073200 3120-CHECK-EXCLUDED.
+073300     MOVE 'N' TO RFL-ENTRANT-EXCLUDED-SW.
+073400     IF RFL-EXCLUSION-COUNT > ZERO
+073500         SEARCH ALL RFL-EXCLUSION-ENTRY
+073600             WHEN RFL-EXCLUSION-ID(RFL-EXCLUSION-INDEX)
+073700                     = RFL-ENTRANT-ID
+073800                 MOVE 'Y' TO RFL-ENTRANT-EXCLUDED-SW
+073900         END-SEARCH
+074000     END-IF.
+074100 3120-CHECK-EXCLUDED-EXIT.
+074200     EXIT.
+074300
+074400*****************************************************************
+074500*  3150-WRITE-CHECKPOINT - save the running reservoir state so a   *
+074600*                          rerun after an abend can resume here     *
+074700*                          instead of from the top of the file.    *
+074800*****************************************************************
+074900 3150-WRITE-CHECKPOINT.
+075000     MOVE RFL-ENTRANT-COUNT      TO RFL-CKPT-ENTRANT-COUNT.
+075100     MOVE RFL-TICKET-TOTAL       TO RFL-CKPT-TICKET-TOTAL.
+075200     MOVE RFL-WINNER-FOUND-SW    TO RFL-CKPT-WINNER-FOUND-SW.
+075300     MOVE RFL-WINNER-ID          TO RFL-CKPT-WINNER-ID.
+075400     MOVE RFL-WINNER-NAME        TO RFL-CKPT-WINNER-NAME.
+075500     MOVE RFL-WINNER-REGION      TO RFL-CKPT-WINNER-REGION.
+075600     MOVE RFL-WINNER-TICKETS     TO RFL-CKPT-WINNER-TICKETS.
+075700     OPEN OUTPUT CHECKPOINT-FILE.
+075800     WRITE RFL-CHECKPOINT-RECORD.
+075900     CLOSE CHECKPOINT-FILE.
+076000 3150-WRITE-CHECKPOINT-EXIT.
+076100     EXIT.
+076200
+076300*****************************************************************
+076400*  3300-ANNOUNCE-WINNER - tell the console who won                 *
+076500*****************************************************************
+076600 3300-ANNOUNCE-WINNER.
+076700     DISPLAY 'WINNER: ' RFL-WINNER-ID ' ' RFL-WINNER-NAME
+076800         ' (' RFL-WINNER-TICKETS ' TICKETS, '
+076900         RFL-TICKET-TOTAL ' TOTAL)'.
+077000 3300-ANNOUNCE-WINNER-EXIT.
+077100     EXIT.
+077200
+077300*****************************************************************
+077400*  3400-WRITE-AUDIT-RECORD - append a dated winner record to the  *
+077500*                            report file so finance has a file-  *
+077600*                            backed record of every draw, not    *
+077700*                            just a console DISPLAY nobody kept. *
+077800*****************************************************************
+077900 3400-WRITE-AUDIT-RECORD.
+078000     OPEN EXTEND REPORT-FILE.
+078100     IF RFL-REPORT-NOT-FOUND
+078200         OPEN OUTPUT REPORT-FILE
+078300     END-IF.
+078400     ACCEPT RFL-RPT-DRAW-DATE FROM DATE YYYYMMDD.
+078500     ACCEPT RFL-RPT-DRAW-TIME FROM TIME.
+078600     MOVE RFL-FILE-NAME     TO RFL-RPT-SOURCE-FILE.
+078700     MOVE RFL-WINNER-ID     TO RFL-RPT-WINNER-ID.
+078800     MOVE RFL-WINNER-NAME   TO RFL-RPT-WINNER-NAME.
+078900     MOVE RFL-WINNER-TICKETS TO RFL-RPT-TICKET-COUNT.
+079000     WRITE RFL-REPORT-RECORD.
+079100     CLOSE REPORT-FILE.
+079200 3400-WRITE-AUDIT-RECORD-EXIT.
+079300     EXIT.
+079400
+079500*****************************************************************
+079600*  3500-CLEAR-CHECKPOINT - the draw finished cleanly, so remove    *
+079700*                          any checkpoint left behind - a later    *
+079800*                          fresh run of this file must not resume  *
+079900*                          from a completed draw.                  *
+080000*****************************************************************
+080100 3500-CLEAR-CHECKPOINT.
+080200     OPEN OUTPUT CHECKPOINT-FILE.
+080300     CLOSE CHECKPOINT-FILE.
+080400 3500-CLEAR-CHECKPOINT-EXIT.
+080500     EXIT.
+080600
+080700*****************************************************************
+080800*  9999-TERMINATE - end of run housekeeping                       *
+080900*****************************************************************
+081000 9999-TERMINATE.
+081100     CONTINUE.
+081200 9999-TERMINATE-EXIT.
+081300     EXIT.
